@@ -11,17 +11,53 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-            SELECT DATAFILE ASSIGN TO "dataForPendule.txt"
+            SELECT DATAFILE ASSIGN TO DYNAMIC WORDLIST-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT OPTIONAL SCOREFILE ASSIGN TO "score-history.txt"
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT GUESSFILE ASSIGN TO DYNAMIC GUESS-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT TRANSCRIPTFILE ASSIGN TO DYNAMIC TRANSCRIPT-FILE-NAME
+                ORGANIZATION IS LINE SEQUENTIAL.
+
+            SELECT REPORTFILE ASSIGN TO "session-report.txt"
                 ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD DATAFILE.
-       01 words-input PIC x(30).
+       01 words-input.
+          05 wi-word     PIC x(20).
+          05 wi-category PIC x(10).
+          05 wi-hint     PIC x(30).
+
+       FD SCOREFILE.
+       01 score-fd-record PIC x(60).
+
+       FD GUESSFILE.
+       01 guess-input PIC x(1).
+
+       FD TRANSCRIPTFILE.
+       01 transcript-fd-record PIC x(80).
+
+       FD REPORTFILE.
+       01 report-fd-record PIC x(100).
 
        WORKING-STORAGE SECTION.
 
-       77 listingwords PIC x(30) OCCURS 50.
+      *====word bank (category/hint added, wb-used tracks words already
+      *====drawn this session so a multi-party run avoids repeats)
+       01 word-bank-table.
+          05 word-bank-entry OCCURS 50 TIMES INDEXED BY WB-IDX.
+             10 wb-word     PIC x(20).
+             10 wb-category PIC x(10).
+             10 wb-hint     PIC x(30).
+             10 wb-length   PIC 99.
+             10 wb-used     PIC 9 VALUE 0.
+
        77 seed PIC 999.
        77 randomPic PIC 99.*>V99999
        01 choosenWord.
@@ -29,17 +65,72 @@
        01 answerWord.
           05 aw-charactere PIC X(1) OCCURS 30.
        01 letterArray.
-          05 la-letter PIC X(1) OCCURS 5.
+          05 la-letter PIC X(1) OCCURS 7.
 
        77 input-letter PIC X(1).
+       77 input-raw PIC X(2).
        77 i PIC 99.
        77 charactere-found PIC 9. *>BOOL
        77 nb-life PIC 9 VALUE 5.
+       77 j PIC 99.
        77 game-finish PIC 9 VALUE 0.
        01 END-OF-FILE  PIC 9   VALUE 0.
        77 maxIndex PIC 99.
        77 nb-party PIC 9 VALUE 1.
        77 nb-count-party PIC 9 VALUE 1.
+       77 gallows-step PIC 9.
+
+      *====word list selection (several word-list files to choose from)
+       77 wordlist-choice PIC X(1).
+       77 wordlist-file-name PIC X(40) VALUE "dataForPendule.txt".
+
+      *====category filter
+       77 selected-category PIC X(10) VALUE SPACES.
+       77 already-guessed-flag PIC 9 VALUE 0.
+
+      *====keystroke validation
+       77 input-valid PIC 9 VALUE 0.
+
+      *====difficulty (scales lives and word length)
+       77 difficulty-choice PIC X(1) VALUE "M".
+       77 nb-life-base PIC 9 VALUE 5.
+       77 nb-life-initial PIC 9.
+       77 min-word-length PIC 99.
+       77 max-word-length PIC 99.
+       77 wrong-guess-count PIC 9 VALUE 0.
+
+      *====word bank loading / repeat-word avoidance
+       77 nb-words-loaded PIC 99 VALUE 0.
+       77 word-bank-overflow-flag PIC 9 VALUE 0.
+       77 word-pick-tries PIC 999.
+       77 word-found-flag PIC 9 VALUE 0.
+       77 rng-seeded PIC 9 VALUE 0.
+       77 random-value PIC 9V999999.
+
+      *====headless replay mode
+       77 replay-choice PIC X(1) VALUE "N".
+       77 replay-mode-flag PIC 9 VALUE 0.
+       77 guess-file-name PIC X(40).
+       77 transcript-file-name PIC X(40).
+       77 guess-eof PIC 9 VALUE 0.
+       01 transcript-line PIC X(80).
+       77 answer-display PIC X(30) VALUE SPACES.
+       77 wrong-letters-display PIC X(18) VALUE SPACES.
+
+      *====end-of-session report (one line per game played)
+       01 game-report-table.
+          05 game-report-entry OCCURS 9 TIMES INDEXED BY GR-IDX.
+             10 gr-word          PIC X(20).
+             10 gr-result        PIC X(12).
+             10 gr-wrong-letters PIC X(18).
+       01 report-record PIC X(100).
+
+      *====persistent score history / leaderboard
+       77 game-result PIC X(4) VALUE SPACES.
+       77 win-count PIC 99 VALUE 0.
+       77 loss-count PIC 99 VALUE 0.
+       77 win-rate PIC ZZ9.
+       01 score-record PIC X(60).
 
       *====step of graphic content
 
@@ -64,25 +155,98 @@
 
        MAIN-PROCEDURE.
 
+          PERFORM choose-word-list.
+          PERFORM choose-category.
           PERFORM generateArray.
+          PERFORM choose-difficulty.
+          PERFORM choose-replay-mode.
 
           DISPLAY "nb of party "
           ACCEPT nb-party
 
+          OPEN EXTEND SCOREFILE
+
           PERFORM VARYING nb-count-party FROM 1 BY 1
           UNTIL nb-count-party > nb-party
                PERFORM launch-game
           END-PERFORM
 
+          CLOSE SCOREFILE
+
+          PERFORM print-leaderboard.
+          PERFORM write-session-report.
+
+          IF replay-mode-flag = 1
+              CLOSE GUESSFILE
+              CLOSE TRANSCRIPTFILE
+          END-IF.
+
           STOP RUN.
 
+       choose-replay-mode.
+           DISPLAY "replay from a guesses file ? (Y/N) "
+           ACCEPT replay-choice
+           IF replay-choice = "Y" OR replay-choice = "y"
+               MOVE 1 TO replay-mode-flag
+               DISPLAY "guesses file name : "
+               ACCEPT guess-file-name
+               DISPLAY "transcript output file name : "
+               ACCEPT transcript-file-name
+               OPEN INPUT GUESSFILE
+               OPEN OUTPUT TRANSCRIPTFILE
+           END-IF.
+
+       choose-word-list.
+           DISPLAY "word list : 1-General 2-Animaux 3-Pays "
+           ACCEPT wordlist-choice
+           EVALUATE wordlist-choice
+               WHEN "2"
+                   MOVE "dataAnimaux.txt" TO wordlist-file-name
+               WHEN "3"
+                   MOVE "dataPays.txt" TO wordlist-file-name
+               WHEN OTHER
+                   MOVE "dataForPendule.txt" TO wordlist-file-name
+           END-EVALUATE.
+
+       choose-category.
+           DISPLAY "category (ANIMAUX / PAYS / GENERAL / ALL) : "
+           ACCEPT selected-category
+           MOVE FUNCTION UPPER-CASE(selected-category)
+               TO selected-category
+           IF selected-category = SPACES
+               MOVE "ALL" TO selected-category
+           END-IF.
+
+       choose-difficulty.
+           DISPLAY "difficulty : (E)asy / (M)edium / (H)ard "
+           ACCEPT difficulty-choice
+           EVALUATE difficulty-choice
+               WHEN "E" WHEN "e"
+                   MOVE 7 TO nb-life-base
+                   MOVE 1 TO min-word-length
+                   MOVE 5 TO max-word-length
+               WHEN "H" WHEN "h"
+                   MOVE 3 TO nb-life-base
+                   MOVE 9 TO min-word-length
+                   MOVE 30 TO max-word-length
+               WHEN OTHER
+                   MOVE 5 TO nb-life-base
+                   MOVE 6 TO min-word-length
+                   MOVE 8 TO max-word-length
+           END-EVALUATE.
+
        launch-game.
            DISPLAY "game #" nb-count-party
-           MOVE 5 TO nb-life
+           MOVE nb-life-base TO nb-life
+           MOVE nb-life-base TO nb-life-initial
            MOVE 0 TO game-finish
+           MOVE 0 TO wrong-guess-count
+           MOVE 0 TO guess-eof
            MOVE SPACES TO letterArray
+           MOVE SPACES TO game-result
            PERFORM generateNumber.
-           MOVE listingwords(randomPic) TO choosenWord.
+           MOVE wb-word(randomPic) TO choosenWord.
+           MOVE 1 TO wb-used(randomPic).
            *>DISPLAY "mot a deviner : "choosenWord.
            PERFORM get-lenght-word.
            DISPLAY "max  : "maxIndex.
@@ -90,17 +254,96 @@
            INITIALIZE answerWord
            PERFORM display-answer-word
 
-           PERFORM UNTIL game-finish = 1
-               ACCEPT input-letter
-               MOVE 0 TO i
-               MOVE 0 TO charactere-found
-               PERFORM verif-charactere
-               PERFORM display-info
-               PERFORM display-letter
+           PERFORM UNTIL game-finish = 1 OR guess-eof = 1
+               IF replay-mode-flag = 1
+                   PERFORM read-next-guess
+               ELSE
+                   PERFORM prompt-for-letter
+               END-IF
+
+               IF game-finish = 0 AND guess-eof = 0
+                   MOVE 0 TO i
+                   MOVE 0 TO charactere-found
+                   PERFORM verif-charactere
+                   PERFORM display-info
+                   PERFORM display-letter
+
+                   PERFORM verif-game
+               END-IF
+           END-PERFORM.
+
+           IF guess-eof = 1 AND game-finish = 0
+               DISPLAY "REPLAY INCOMPLETE : guesses file exhausted"
+               MOVE "INCO" TO game-result
+               IF replay-mode-flag = 1
+                   MOVE SPACES TO transcript-line
+                   STRING "RESULT: INCOMPLETE - guesses file exhausted"
+                       DELIMITED BY SIZE INTO transcript-line
+                   WRITE transcript-fd-record FROM transcript-line
+               END-IF
+           END-IF.
+
+           PERFORM record-score.
+           PERFORM record-report-line.
+
+       prompt-for-letter.
+           MOVE 0 TO input-valid
+           PERFORM UNTIL input-valid = 1
+               DISPLAY "letter ('?' for a hint, costs a life) : "
+               ACCEPT input-raw
+               PERFORM validate-letter
+           END-PERFORM.
 
+       validate-letter.
+           MOVE 0 TO input-valid
+           IF input-raw(2:1) NOT = SPACE
+               DISPLAY "invalid input, enter a single letter"
+           ELSE
+               MOVE input-raw(1:1) TO input-letter
+               PERFORM validate-single-letter
+           END-IF.
+
+       validate-single-letter.
+           IF input-letter = "?"
+               DISPLAY "hint : " wb-hint(randomPic)
+               COMPUTE nb-life = nb-life - 1
+               PERFORM display-gallows
+               DISPLAY "Numer of life : " nb-life
                PERFORM verif-game
+               IF game-finish = 1
+                   MOVE 1 TO input-valid
+               END-IF
+           ELSE
+               IF input-letter = SPACE OR input-letter NOT ALPHABETIC
+                   DISPLAY "invalid input, enter a single letter"
+               ELSE
+                   PERFORM check-already-guessed
+                   IF already-guessed-flag = 0
+                       MOVE 1 TO input-valid
+                   ELSE
+                       DISPLAY "letter already guessed"
+                   END-IF
+               END-IF
+           END-IF.
+
+       check-already-guessed.
+           MOVE 0 TO already-guessed-flag
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > 7
+               IF la-letter(i) = input-letter
+                   MOVE 1 TO already-guessed-flag
+               END-IF
+           END-PERFORM
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > maxIndex
+               IF aw-charactere(i) = input-letter
+                   MOVE 1 TO already-guessed-flag
+               END-IF
            END-PERFORM.
 
+       read-next-guess.
+           READ GUESSFILE INTO input-letter
+               AT END MOVE 1 TO guess-eof
+           END-READ.
+
 
        generateArray.
 
@@ -115,13 +358,24 @@
           END-IF.
 
           MOVE 1 to I
+          MOVE 0 TO nb-words-loaded
+          MOVE 0 TO word-bank-overflow-flag
 
           PERFORM UNTIL END-OF-FILE = 1
 
       *         display "words-input : " words-input
       *         display "i : " i
-               MOVE words-input to listingwords(i)
-      *         display "move " listingwords(i) "to listingwords(i)"
+               IF I > 50
+                   MOVE 1 TO word-bank-overflow-flag
+               ELSE
+                   MOVE wi-word TO wb-word(i)
+                   MOVE wi-category TO wb-category(i)
+                   MOVE wi-hint TO wb-hint(i)
+                   MOVE 0 TO wb-used(i)
+                   PERFORM compute-word-length
+                   ADD 1 TO nb-words-loaded
+               END-IF
+      *         display "move " wb-word(i) "to word-bank-table(i)"
                COMPUTE I = I + 1
                READ DATAFILE
                AT END MOVE 1 TO END-OF-FILE
@@ -130,18 +384,70 @@
 
           PERFORM endFile.
 
+          IF word-bank-overflow-flag = 1
+              DISPLAY "word list has more than 50 words, "
+                  "only the first 50 are loaded"
+          END-IF
+
+          DISPLAY "words loaded : " nb-words-loaded.
+
+       compute-word-length.
+           MOVE 0 TO wb-length(i)
+           PERFORM VARYING j FROM 1 BY 1 UNTIL j > 20
+               IF wb-word(i)(j:1) NOT = SPACE
+                   MOVE j TO wb-length(i)
+               END-IF
+           END-PERFORM.
+
+       reshuffle-word-bank.
+           DISPLAY "word bank exhausted, reshuffling"
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nb-words-loaded
+               MOVE 0 TO wb-used(i)
+           END-PERFORM.
+
+       attempt-pick-word.
+           MOVE 0 TO word-found-flag
+           PERFORM VARYING word-pick-tries FROM 1 BY 1
+           UNTIL word-found-flag = 1 OR word-pick-tries > 99
+               COMPUTE random-value = FUNCTION RANDOM
+               COMPUTE randomPic =
+                   FUNCTION MOD((random-value * 1000000),
+                   nb-words-loaded) + 1
+               IF wb-used(randomPic) = 0
+                  AND (selected-category = "ALL"
+                       OR wb-category(randomPic) = selected-category)
+                  AND wb-length(randomPic) >= min-word-length
+                  AND wb-length(randomPic) <= max-word-length
+                   MOVE 1 TO word-found-flag
+               END-IF
+           END-PERFORM.
+
+       pick-any-word.
+           DISPLAY "no word matches the filters, picking any word"
+           COMPUTE random-value = FUNCTION RANDOM
+           COMPUTE randomPic =
+               FUNCTION MOD((random-value * 1000000),
+               nb-words-loaded) + 1.
+
        generateNumber.
-               MOVE FUNCTION CURRENT-DATE(13:2) TO seed.
-      *         display "seed after ", seed.
-               COMPUTE randomPic = FUNCTION RANDOM(seed) *1000000 + 1.
-               display "randompic : ", randomPic
+               IF rng-seeded = 0
+                   MOVE FUNCTION CURRENT-DATE(13:2) TO seed
+                   COMPUTE random-value = FUNCTION RANDOM(seed)
+                   MOVE 1 TO rng-seeded
+               END-IF
+
+               PERFORM attempt-pick-word
+
+               IF word-found-flag = 0
+                   PERFORM reshuffle-word-bank
+                   PERFORM attempt-pick-word
+               END-IF
 
-               IF randomPic > 50
-                   MOVE 50 TO randomPic
-                   display "randomPic changed : " randomPic
-               END-IF.
+               IF word-found-flag = 0
+                   PERFORM pick-any-word
+               END-IF
 
-               *>MOVE 3 TO randomPic.
+               display "randompic : ", randomPic.
 
        verif-charactere.
 
@@ -154,7 +460,8 @@
                   *>END-IF
            END-PERFORM
           IF charactere-found = 0
-               MOVE input-letter TO la-letter(6 - nb-life)
+               ADD 1 TO wrong-guess-count
+               MOVE input-letter TO la-letter(wrong-guess-count)
           END-IF.
 
 
@@ -174,43 +481,152 @@
                COMPUTE nb-life = nb-life - 1
            END-IF
 
+          PERFORM display-gallows
           PERFORM display-answer-word
           DISPLAY "Numer of life : " nb-life.
 
+       display-gallows.
+           COMPUTE gallows-step =
+               ((nb-life-initial - nb-life) * 4 + nb-life-initial - 1)
+               / nb-life-initial + 1
+           IF gallows-step < 1
+               MOVE 1 TO gallows-step
+           END-IF
+           IF gallows-step > 5
+               MOVE 5 TO gallows-step
+           END-IF
+           EVALUATE gallows-step
+               WHEN 1 PERFORM step1
+               WHEN 2 PERFORM step2
+               WHEN 3 PERFORM step3
+               WHEN 4 PERFORM step4
+               WHEN OTHER PERFORM step5
+           END-EVALUATE.
+
        display-answer-word.
+          MOVE SPACES TO answer-display
           PERFORM VARYING I FROM 1 BY 1 UNTIL i > maxIndex
                IF aw-charactere(i) NOT = SPACE
                    DISPLAY aw-charactere(i) NO ADVANCING
+                   MOVE aw-charactere(i) TO answer-display(i:1)
                ELSE
                    display '-' NO ADVANCING
+                   MOVE '-' TO answer-display(i:1)
                END-IF
           END-PERFORM
           display SPACE.
 
+          IF replay-mode-flag = 1
+              MOVE SPACES TO transcript-line
+              STRING "WORD: " answer-display
+                  DELIMITED BY SIZE INTO transcript-line
+              WRITE transcript-fd-record FROM transcript-line
+          END-IF.
+
 
        display-letter.
+          MOVE SPACES TO wrong-letters-display
            display "lettres fausses : " NO ADVANCING
-          PERFORM VARYING I FROM 1 BY 1 UNTIL i > 5
+          PERFORM VARYING I FROM 1 BY 1 UNTIL i > 7
              DISPLAY la-letter(i) '-' NO ADVANCING
+             MOVE la-letter(i) TO wrong-letters-display(I * 2 - 1 : 1)
+             MOVE '-' TO wrong-letters-display(I * 2 : 1)
           END-PERFORM
           display SPACE.
 
+          IF replay-mode-flag = 1
+              MOVE SPACES TO transcript-line
+              STRING "WRONG: " wrong-letters-display
+                  DELIMITED BY SIZE INTO transcript-line
+              WRITE transcript-fd-record FROM transcript-line
+          END-IF.
+
 
 
        verif-game.
 
            IF nb-life = 0
                MOVE 1 TO game-finish
+               MOVE "LOSE" TO game-result
                DISPLAY "YOU ARE DEAD !!!"
                DISPLAY "Word was : " choosenWord
+               IF replay-mode-flag = 1
+                   MOVE SPACES TO transcript-line
+                   STRING "RESULT: YOU ARE DEAD - word was "
+                       choosenWord(1:maxIndex)
+                       DELIMITED BY SIZE INTO transcript-line
+                   WRITE transcript-fd-record FROM transcript-line
+               END-IF
            END-IF
 
            IF answerWord = choosenWord
                MOVE 1 TO game-finish
+               MOVE "WIN" TO game-result
                DISPLAY "WIN!!!!!!!"
                *>DISPLAY pla-win
+               IF replay-mode-flag = 1
+                   MOVE SPACES TO transcript-line
+                   STRING "RESULT: WIN - word was "
+                       choosenWord(1:maxIndex)
+                       DELIMITED BY SIZE INTO transcript-line
+                   WRITE transcript-fd-record FROM transcript-line
+               END-IF
+           END-IF.
+
+       record-score.
+           MOVE SPACES TO score-record
+           STRING "GAME #" nb-count-party
+               " WORD=" choosenWord(1:maxIndex)
+               " LIVES=" nb-life
+               " RESULT=" game-result
+               DELIMITED BY SIZE INTO score-record
+           WRITE score-fd-record FROM score-record
+           EVALUATE game-result
+               WHEN "WIN"
+                   ADD 1 TO win-count
+               WHEN "INCO"
+                   CONTINUE
+               WHEN OTHER
+                   ADD 1 TO loss-count
+           END-EVALUATE.
+
+       record-report-line.
+           MOVE choosenWord(1:maxIndex) TO gr-word(nb-count-party)
+           EVALUATE game-result
+               WHEN "WIN"
+                   MOVE "WIN" TO gr-result(nb-count-party)
+               WHEN "INCO"
+                   MOVE "INCOMPLETE" TO gr-result(nb-count-party)
+               WHEN OTHER
+                   MOVE "YOU ARE DEAD" TO gr-result(nb-count-party)
+           END-EVALUATE
+           MOVE wrong-letters-display
+               TO gr-wrong-letters(nb-count-party).
+
+       print-leaderboard.
+           DISPLAY "===== LEADERBOARD ====="
+           DISPLAY "Games played : " nb-party
+           DISPLAY "Wins         : " win-count
+           DISPLAY "Losses       : " loss-count
+           IF nb-party > 0
+               COMPUTE win-rate = (win-count * 100) / nb-party
+               DISPLAY "Win rate     : " win-rate "%"
            END-IF.
 
+       write-session-report.
+           OPEN OUTPUT REPORTFILE
+           PERFORM VARYING nb-count-party FROM 1 BY 1
+           UNTIL nb-count-party > nb-party
+               MOVE SPACES TO report-record
+               STRING "GAME #" nb-count-party
+                   " WORD=" gr-word(nb-count-party)
+                   " RESULT=" gr-result(nb-count-party)
+                   " WRONG=" gr-wrong-letters(nb-count-party)
+                   DELIMITED BY SIZE INTO report-record
+               WRITE report-fd-record FROM report-record
+           END-PERFORM
+           CLOSE REPORTFILE.
+
        endFile.
 
           IF END-OF-FILE = 1
